@@ -1,364 +1,941 @@
-       >>SOURCE FORMAT FREE
-*> Adam Buerger
-*> CSC 407
-*> Programming Assignment 2
-*> Takes in financial information from three files 
-*> (inventory information, customer information, and transaction information)
-*> and generates reports about who ordered what, how much of a certain item
-*> needs to be reordered to have a healthy inventory, and any errors or
-*> discrepencies in transactions that would cause them to not be processed.
-*> because of how the files are formatted, there are a sizable number of empty
-*> spaces that have to be read in but are not are not relevant to the program. 
-*> These empty spaces are placed in the buffer variables so the file can 
-*> properly read other data. Records for writing to files also have buffers
-*> so someone observing the files can properly read the information in the file.
-*> It is worth noting that in Errors.dat, the ErrorType is a single character.
-*> ErrorType will only be either a P to express that an error is caused by the
-*> ItemID of the transaction or a C to express that an error is caused by the
-*> CustomerID of the transaction.
-IDENTIFICATION DIVISION.
-PROGRAM-ID. Program2.
-AUTHOR. Adam Buerger.
-DATE-WRITTEN. February 11th 2021
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-       *> create a file reader to view customer information
-       SELECT CustomerFile ASSIGN TO "customers.dat"
-           Organization is line sequential.
-       *> create a file reader to view transaction information
-       SELECT TransactionFile ASSIGN TO "transactions.dat"
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS IS SEQUENTIAL.
-       *> create a file reader to view inventory information
-       SELECT InventoryFile ASSIGN TO "inventory.dat"
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS IS SEQUENTIAL.
-       *> create a file to write error reports to
-       SELECT ErrorFile ASSIGN TO "Errors.dat"
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS IS SEQUENTIAL.
-       *> create a file to write orders to
-       SELECT InventoryOrder ASSIGN TO "InventoryOrder.dat"
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS IS SEQUENTIAL.
-       *> create a file to write completed transactions to
-       SELECT TransactionProcess ASSIGN TO "TransactionsProcessed.dat"
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS IS SEQUENTIAL.
-DATA DIVISION.
-FILE SECTION.
-*> create a record to read in transactions which contains
-FD TransactionFile.
-01 Transaction.
-       *> the CustomerId for who order the item
-       02 CustomerID PIC 99999.
-       02 Buffer1 PIC X(5).
-       *> the ItemID of what they're ordering
-       02 ItemID PIC 999999.
-       02 Buffer2 PIC X(6).
-       *> the quantity of the item they're ordering
-       02 Amount PIC 9.
-       02 Buffer3 PIC X(5).
-       *> a single character that represents any discount they may be receiving on the order
-       02 DiscountCode PIC A.
-*> create a record to more easily write information to ErrorFile which contains
-FD ErrorFile.
-01 ErrorData.
-       *> the potentially incorrect Customer ID
-       02 CustomerID PIC 99999.
-       02 Buffer1 PIC XXXX.
-       *> the potentially incorrect Item ID
-       02 ItemID PIC 999999.
-       02 Buffer2 PIC XXXX.
-       *> the amount of the item ordered
-       02 Amount PIC 9.
-       02 Buffer3 PIC XXXX.
-       *> which ID is wrong
-       02 ErrorType PIC A.
-*> create a record to more easily write inventory orders which contains
-FD InventoryOrder.
-01 OrderData.
-       *> the item ID for what needs to be ordered
-       02 ItemID PIC 999999.
-       02 Buffer PIC XXXX.
-       *> the amount that needs to be ordered
-       02 Amount PIC 9(2).
-*> create a record to hold processed transaction information which contains
-FD TransactionProcess.
-01 ProcessedTransaction.
-       *> Customer's name
-       02 CustomerName PIC A(18).
-       *> customer address which contains
-       02 CustomerAddress PIC X(48).
-       *> the item name
-       02 ItemName PIC X(24).
-       *> the amount of the item ordered
-       02 Amount PIC 9.
-       02 Buffer1 PIC XXXX.
-       *> the cost of an individual item multiplied by the amount ordered
-       02 GrossCost PIC 999.99.
-       02 Buffer2 PIC XXXX.
-       *> the amount discounted
-       02 Discount PIC 999.99.
-       02 Buffer3 PIC XXXX.
-       *> the gross cost minus the discount
-       02 NetCost PIC 999.99.
-       02 Buffer4 PIC XXXX.
-       *> the amount the customer now owes
-       02 Owed PIC 999.99.
-*> create a record for what needs to be read in from CustomerFile
-FD CustomerFile.
-*> the record contains all information on a customer given in the file including
-01 TempCustomer.   
-       *> the customer's ID number
-       02 CustomerID PIC 999999.
-       02 Buffer1 PIC X(5).
-       *> the customer's first and last name
-       02 CustomerName PIC X(23).
-       *> the customer's address (their street address, the city they live in, and the state/country they live in)
-       02 CustomerAddress PIC X(48).
-       *> and how much they owe from their previous order
-       02 AmtOwed PIC 999V99.
-*> create a record for what needs to be read in from InventoryFile
-FD InventoryFile.
-*> This record contains all information about an item in stock including
-01 Item.
-       *> its six digit ItemID
-       02 ItemID PIC 999999.
-       02 Buffer1 PIC X(5).
-       *> the item name
-       02 ItemName PIC X(25).
-       *> how many items are currently in stock
-       02 InStock PIC 99.
-       02 Buffer2 PIC X(5).
-       *> how many the store can have in stock before needing to reorder
-       02 MinStock PIC 99.
-       02 Buffer3 PIC X(5).
-       *> the price of the item
-       02 Price PIC 99.99.
-WORKING-STORAGE SECTION.
-*> create 24 instances of an inventory record which contains
-01 Inventory OCCURS 24 TIMES.
-       *> the item ID
-       02 ItemID PIC 999999.
-       02 Buffer1 PIC X(5).
-       *> the item name
-       02 ItemName PIC X(25).
-       *> the amount of the item in stock
-       02 InStock PIC 99.
-       02 Buffer2 PIC X(5).
-       *> the minimum amount the store could have before needing to order more
-       02 MinStock PIC 99.
-       02 Buffer3 PIC X(5).
-       *> the price of an individual unit of those items
-       02 Price PIC 99.99.
-*> create 10 instances of a customer record which contains
-01 Customer OCCURS 10 TIMES.
-       *> the customer ID
-       02 CustomerID PIC 99999.
-       02 Buffer1 PIC X(5).
-       *> the customer's name which contains
-       02 CustomerName PIC X(23).
-       *> the customer's address which contains
-       02 CustomerAddress PiC X(48).
-       *> the amount the customer owes the store
-       02 AmtOwed PIC 999V99.
-*> create a counter variable to cycle through the array of Customers
-01 CustomerCount PIC 99 VALUE 1.
-*> create a counter variable to cycle through the array of Items
-01 InventoryCount PIC 99 Value 1.
-*> create a "boolean" value to store whether or not you found the CustomerID in a transaction
-01 FoundCustomer Pic A value 'N'.
-*> create a "boolean" value to store whether or not you found the ItemID in a transaction
-01 FoundItem Pic A value 'N'.
-*> create a variable to store an index of a needed item in the Inventory array
-01 StoredItem Pic 99.
-*> create a variable to store an index of a needed Customer in the Customer array
-01 StoredCustomer Pic 99.
-*> create temporary decimals to perform calculations on
-01 tempPrice Pic 999v99.
-01 tempGross Pic 999v99.
-01 tempNet Pic 999v99.
-01 tempDiscount Pic 999v99.
-PROCEDURE DIVISION.
-Perform ReadCustomer. *> read in the customer data
-Perform ReadInventory. *> read in the inventory data
-Open input TransactionFile.
-open output TransactionProcess
-open output ErrorFile
-open output InventoryOrder
-   perform 21 times
-       Perform ResetVariables *> assume that the next transaction is invlad
-       *> read in the next transaction
-       Read TransactionFile
-       Perform FindCustomer *> search for CustomerID in Transaction in the CusomerArray
-       Perform FindItem *> search for the ItemID in Transaction
-       *> if the CustomerID is invalid
-       if FoundCustomer = 'N' or FoundItem = 'N' then    
-           Perform WriteError *> write the error data to Errors.dat
-       else
-           Perform AttemptOrder *> see if an inventory order needs to be placed
-           Perform InputTransactionInfo *> move Customer and Item information into ProcessedTransaction
-           Perform ComputePrices *> find the net and gross costs as well as the discount for the transaction
-           Write ProcessedTransaction
-       end-if
-   end-perform
-close InventoryOrder
-close ErrorFile
-close TransactionProcess
-Close TransactionFile.
-STOP RUN.
-*> reads in all customer data into the Customer array
-ReadCustomer.
-   OPEN INPUT CustomerFile.
-       Perform until CustomerCount = 11
-           *> read in all ten customers from customers.dat
-           Read CustomerFile into Customer(CustomerCount)
-           *> incriment CustomerCount
-           NOT AT END add 1 to CustomerCount
-           END-READ
-       End-perform
-   Close CustomerFile.
-*> reads in all inventory data into the Inventory array
-ReadInventory.
-    OPEN INPUT InventoryFile.
-       Perform until InventoryCount = 25
-           *> read in all 24 inventory items from inventory.dat
-           Read InventoryFile into Inventory(InventoryCount)
-           *> incriment InventoryCount
-           Not at end add 1 to InventoryCount
-           end-read
-       end-perform
-   close InventoryFile.
-*> resets the counters and found flags to start at the beginning of the array and assume a given transaction is invalid until proven otherwise
-ResetVariables.
-   *> reset CustomerCount to check the next transaction
-   Set CustomerCount to 1.
-   *> assume the CustomerID in the next transaction does not exist
-   Move 'N' to FoundCustomer.
-   *> reset the InventoryCount to check the next transaction
-   Set InventoryCount to 1.
-   *> assume the ItemID in the next transaction does not exist
-   Move 'N' to FoundItem.
-*> attempts to find the CustomerID of Transaction in the CUstomer array
-FindCustomer.
-    perform 11 times
-       *> check the CustomerID in the transaction against all CustomerIDs
-       if CustomerID in Transaction = CustomerID in Customer(CustomerCount) then
-           *> mark that the CustomerID has been found if it exists
-           Move 'Y' to FoundCustomer
-           *> store the index the found customer is at
-           Move CustomerCount to StoredCustomer
-       end-if
-       *> incriment CustomerCount
-       Add 1 to CustomerCount
-    end-perform.
-*> attempts to find the ItemID of Transaction in the Inventory array
-FindItem.
-    perform 25 times
-       *> check the ItemID in the transaction against all ItemIDs 
-       if ItemID in Transaction = ItemId in Inventory(InventoryCount)
-           *> mark that the ItemID has been found if it exists
-           Move 'Y' to FoundItem
-           *> store the index the cound item is at
-           Move InventoryCount to StoredItem
-       end-if
-       *> incriment InventoryCount
-       Add 1 to InventoryCount
-    end-perform.
-*> Writes a found error to Errors.dat
-WriteError.
-    *> move CustomerID, ItemID, and Amount into the ErrorData record
-       move CustomerID in Transaction to CustomerID in ErrorData.
-       move ItemID in Transaction to ItemID in ErrorData.
-       move Amount in Transaction to Amount in ErrorData.
-       if FoundCustomer = 'N' then
-           *> move C into the ErrorData record to show that the error is the result of an invalid CustomerID
-           move 'C' to ErrorType in ErrorData
-       end-if.
-       *> if the ItemID is invalid
-       if FoundItem = 'N' then
-           *> move P into the ErrorData record to show that the error is the result of an invalid ItemID
-           move 'P' to ErrorType in ErrorData
-       end-if.
-       Write ErrorData.
-*> finds the discount for a given order based on the DiscountCode in Transaction
-FindDiscount.
-    Evaluate DiscountCode
-       When 'A' *> 10% off
-           Compute tempDiscount = tempGross * 0.1
-       When 'B' *> 20% off
-           Compute tempDiscount = tempGross * 0.2
-       When 'C' *> 25% off
-           Compute tempDiscount = tempGross * 0.25
-       When 'D' *> buy three or more and get one free
-           Move Price in Inventory(StoredItem) to tempDiscount
-       When 'E' *> buy 1 get 1 free
-           Compute tempDiscount = tempGross * 0.5
-       When 'Z' *> no discount
-           Move 0 to tempDiscount
-    end-evaluate.
-    Move tempDiscount to Discount.
-*> determines if an inventory order needs to be placed and places it if necessary
-AttemptOrder.
-    *> find the amount of stock after the transaction is placed
-    Subtract Amount in Transaction from InStock in Inventory(StoredItem).
-    *> find the amount that needs to be ordered based on the MinStock and what the current sock is
-    *> if min stock is 1
-    if MinStock in Inventory(StoredItem) = 1
-       *> order enough to have 3
-       Compute Amount in OrderData = 3 - InStock in Inventory(StoredItem)
-    else 
-       *> if min stock is between 2 and 5
-       if MinStock in Inventory(StoredItem) >= 2 and MinStock in Inventory(StoredItem) <= 5
-           *> order enough to have 6
-           Compute Amount in OrderData = 6 - InStock in Inventory(StoredItem)
-       else 
-           *> if min stock is between 6 and 10
-           if MinStock in Inventory(StoredItem) >= 6 and MinStock in Inventory(StoredItem) <= 10
-               *> order enough to have 12
-               Compute Amount in OrderData = 12 - InStock in Inventory(StoredItem)
-           else
-               *> if min stock is between 11 and 20
-               if MinStock in Inventory(StoredItem) >= 11 and MinStock in Inventory(StoredItem) <= 20
-                   *> order enough to have 25
-                   Compute Amount in OrderData = 25 - InStock in Inventory(StoredItem)
-               else 
-                   *> otherwise order enough to have 30
-                   Compute Amount in OrderData = 30 - InStock in Inventory(StoredItem)
-           end-if
-       end-if
-   end-if.
-   *> add the ordered stock to the store stock
-   Add Amount in OrderData to InStock in Inventory(StoredItem).
-   *> move the ItemID of the ordered item into OrderData
-   Move ItemID in Inventory(StoredItem) to ItemID in OrderData.
-   *> if you need to order anything, write the order to InventoryOrder.dat
-   if Amount in OrderData > 0
-       write OrderData
-   end-if.
-InputTransactionInfo.
-    *> move the found CustomerName and CustoemrAddress into the processed transaction
-    Move CustomerName in Customer(StoredCustomer) to CustomerName in ProcessedTransaction.
-    Move CustomerAddress in Customer(StoredCustomer) to CustomerAddress in ProcessedTransaction.
-    *> move the found ItemName into the proccessed transaction
-    Move ItemName in Inventory(StoredItem) to ItemName in ProcessedTransaction.
-    *> move the amount of items ordered into the processed transaction
-    Move Amount in Transaction to Amount in ProcessedTransaction.
-    *> move the price of the item into a temporary variable to do arithmetic in
-    Move Price in Inventory(StoredItem) to tempPrice.
-*> computes the GrossCost, NetCost, Discount, and Owed for the processed transaction
-ComputePrices.
-    *> calculate the gross cost of the transaction by multiplying the price by the amount ordered
-    Compute tempGross =  tempPrice * Amount in Transaction.
-    Move tempGross to GrossCost.
-    *> decide discount based on the value of DiscountCode
-    Perform FindDiscount.
-    *> calculate the net cost by subtracting the discount from the gross cost
-    Compute tempNet = tempGross - tempDiscount.
-    Move tempNet to NetCost.
-    *> determine how much the customer now owes
-    Add tempNet to AmtOwed in Customer(StoredCustomer).
-    *> store the new amclearount owed in the processed transaction
-    Move AmtOwed in Customer(StoredCustomer) to Owed.
+       >>SOURCE FORMAT FREE
+*> Adam Buerger
+*> CSC 407
+*> Programming Assignment 2
+*> Takes in financial information from three files 
+*> (inventory information, customer information, and transaction information)
+*> and generates reports about who ordered what, how much of a certain item
+*> needs to be reordered to have a healthy inventory, and any errors or
+*> discrepencies in transactions that would cause them to not be processed.
+*> because of how the files are formatted, there are a sizable number of empty
+*> spaces that have to be read in but are not are not relevant to the program. 
+*> These empty spaces are placed in the buffer variables so the file can 
+*> properly read other data. Records for writing to files also have buffers
+*> so someone observing the files can properly read the information in the file.
+*> It is worth noting that in Errors.dat, the ErrorType is a single character.
+*> ErrorType will only be either a P to express that an error is caused by the
+*> ItemID of the transaction or a C to express that an error is caused by the
+*> CustomerID of the transaction.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Program2.
+AUTHOR. Adam Buerger.
+DATE-WRITTEN. February 11th 2021
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       *> create a file reader to view customer information; ASSIGN TO DYNAMIC a working-storage
+       *> name so PersistMasterFiles can point it at a temp file and rename that into place instead
+       *> of truncating customers.dat directly
+       SELECT CustomerFile ASSIGN TO DYNAMIC CustomerFileName
+           Organization is line sequential.
+       *> create a file reader to view transaction information
+       SELECT TransactionFile ASSIGN TO "transactions.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+       *> create a file reader to view inventory information; ASSIGN TO DYNAMIC for the same
+       *> temp-file-and-rename reason as CustomerFile
+       SELECT InventoryFile ASSIGN TO DYNAMIC InventoryFileName
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+       *> create a file to write error reports to
+       SELECT ErrorFile ASSIGN TO "Errors.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+       *> create a file to write orders to
+       SELECT InventoryOrder ASSIGN TO "InventoryOrder.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+       *> create a file to write the daily inventory reorder summary to
+       SELECT ReorderSummary ASSIGN TO "ReorderSummary.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+       *> create a file to write completed transactions to
+       SELECT TransactionProcess ASSIGN TO "TransactionsProcessed.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+       *> create a checkpoint file recording how many transactions have been read so a crashed
+       *> run can restart mid-file instead of from scratch; OPTIONAL so a first run with no
+       *> checkpoint yet doesn't fail to open it for input
+       SELECT OPTIONAL CheckpointFile ASSIGN TO "checkpoint.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+       *> create a file reader for the vendor-supplied received-quantity file; OPTIONAL so a run
+       *> finds no exceptions (rather than aborting) on a day nothing has arrived yet
+       SELECT OPTIONAL ReceivedFile ASSIGN TO "Received.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+       *> create a file to write receiving exceptions (short/over shipments) to
+       SELECT ReceivingExceptions ASSIGN TO "ReceivingExceptions.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+       *> create a file to write the batch control/audit trail record for this run to
+       SELECT BatchControl ASSIGN TO "BatchControl.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+*> create a record to read in transactions which contains
+FD TransactionFile.
+01 Transaction.
+       *> the CustomerId for who order the item
+       02 CustomerID PIC 99999.
+       02 Buffer1 PIC X(5).
+       *> the ItemID of what they're ordering
+       02 ItemID PIC 999999.
+       02 Buffer2 PIC X(6).
+       *> the quantity of the item they're ordering
+       02 Amount PIC 9.
+       02 Buffer3 PIC X(5).
+       *> a single character that represents any discount they may be receiving on the order
+       02 DiscountCode PIC A.
+*> create a record to more easily write information to ErrorFile which contains
+FD ErrorFile.
+01 ErrorData.
+       *> the potentially incorrect Customer ID
+       02 CustomerID PIC 99999.
+       02 Buffer1 PIC XXXX.
+       *> the potentially incorrect Item ID
+       02 ItemID PIC 999999.
+       02 Buffer2 PIC XXXX.
+       *> the amount of the item ordered
+       02 Amount PIC 9.
+       02 Buffer3 PIC XXXX.
+       *> which field(s) are wrong: C = bad CustomerID, P = bad ItemID, B = both, D = bad DiscountCode
+       02 ErrorType PIC A.
+       02 Buffer4 PIC XXXX.
+       *> a human-readable explanation of what was wrong with the transaction
+       02 ErrorReason PIC X(70).
+*> create a record to more easily write inventory orders which contains
+FD InventoryOrder.
+01 OrderData.
+       *> the item ID for what needs to be ordered
+       02 ItemID PIC 999999.
+       02 Buffer PIC XXXX.
+       *> the amount that needs to be ordered
+       02 Amount PIC 9(2).
+       02 Buffer2 PIC XXXX.
+       *> the stock on hand at the time the reorder was placed, before the reorder amount was added
+       02 OldInStock PIC 99.
+*> create a record to hold a line of the daily inventory reorder summary report which contains
+FD ReorderSummary.
+01 ReorderSummaryLine.
+       *> the item ID that was reordered
+       02 RS-ItemID PIC 999999.
+       02 RS-Buffer1 PIC XXXX.
+       *> the item name
+       02 RS-ItemName PIC X(25).
+       02 RS-Buffer2 PIC XXXX.
+       *> the stock on hand before the reorder was placed
+       02 RS-OldInStock PIC 99.
+       02 RS-Buffer3 PIC XXXX.
+       *> the amount reordered
+       02 RS-Amount PIC 9(2).
+       02 RS-Buffer4 PIC XXXX.
+       *> the price of an individual unit
+       02 RS-Price PIC 99.99.
+       02 RS-Buffer5 PIC XXXX.
+       *> the extended cost of the reorder (RS-Amount times RS-Price)
+       02 RS-ReorderCost PIC 9(4).99.
+*> create a record to hold processed transaction information which contains
+FD TransactionProcess.
+01 ProcessedTransaction.
+       *> the CustomerID the order belongs to, so reports can group/sort by customer
+       02 CustomerID PIC 99999.
+       02 Buffer5 PIC XXXX.
+       *> Customer's name
+       02 CustomerName PIC A(18).
+       *> customer address which contains
+       02 CustomerAddress PIC X(48).
+       *> the item name
+       02 ItemName PIC X(24).
+       *> the amount of the item ordered
+       02 Amount PIC 9.
+       02 Buffer1 PIC XXXX.
+       *> the cost of an individual item multiplied by the amount ordered
+       02 GrossCost PIC 999.99.
+       02 Buffer2 PIC XXXX.
+       *> the amount discounted
+       02 Discount PIC 999.99.
+       02 Buffer3 PIC XXXX.
+       *> the gross cost minus the discount
+       02 NetCost PIC 999.99.
+       02 Buffer4 PIC XXXX.
+       *> the amount the customer now owes
+       02 Owed PIC 999.99.
+*> create a record to hold the checkpoint counter
+FD CheckpointFile.
+01 CheckpointData.
+       *> how many transactions had been read from TransactionFile as of this checkpoint
+       02 CheckpointCount PIC 9(6).
+*> create a record for what needs to be read in from the vendor's received-quantity file
+FD ReceivedFile.
+01 ReceivedData.
+       *> the item ID that was received
+       02 ItemID PIC 999999.
+       02 Buffer PIC X(5).
+       *> how many units the vendor actually shipped
+       02 ReceivedAmount PIC 9(3).
+*> create a record to write receiving exceptions (short/over shipments) to
+FD ReceivingExceptions.
+01 ExceptionData.
+       *> the item ID with a shipment discrepancy
+       02 ItemID PIC 999999.
+       02 Buffer1 PIC XXXX.
+       *> how many units were ordered via AttemptOrder
+       02 OrderedAmount PIC 9(2).
+       02 Buffer2 PIC XXXX.
+       *> how many units the vendor actually shipped (0 if nothing was ever received for this ItemID)
+       02 ReceivedAmount PIC 9(3).
+       02 Buffer3 PIC XXXX.
+       *> the absolute difference between OrderedAmount and ReceivedAmount
+       02 Variance PIC 9(3).
+       02 Buffer4 PIC XXXX.
+       *> SHORT = received less than ordered, OVER = received more than ordered, MISSING = nothing received at all
+       02 ExceptionType PIC X(7).
+*> create a record to hold this run's batch control/audit trail totals
+FD BatchControl.
+01 BatchControlRecord.
+       *> the date this run executed, in YYYYMMDD form
+       02 BC-RunDate PIC 9(8).
+       02 BC-Buffer1 PIC XXXX.
+       *> how many transactions were read from TransactionFile this run
+       02 BC-TransactionsRead PIC 9(6).
+       02 BC-Buffer2 PIC XXXX.
+       *> how many transactions were posted to TransactionsProcessed.dat
+       02 BC-TransactionsPosted PIC 9(6).
+       02 BC-Buffer3 PIC XXXX.
+       *> how many transactions were rejected for a bad CustomerID only
+       02 BC-RejectedCustomer PIC 9(6).
+       02 BC-Buffer4 PIC XXXX.
+       *> how many transactions were rejected for a bad ItemID only
+       02 BC-RejectedItem PIC 9(6).
+       02 BC-Buffer5 PIC XXXX.
+       *> how many transactions were rejected for both a bad CustomerID and a bad ItemID
+       02 BC-RejectedBoth PIC 9(6).
+       02 BC-Buffer6 PIC XXXX.
+       *> how many transactions were rejected for an unrecognized DiscountCode
+       02 BC-RejectedDiscount PIC 9(6).
+       02 BC-Buffer7 PIC XXXX.
+       *> the total NetCost posted to TransactionsProcessed.dat this run
+       02 BC-TotalNetCostPosted PIC 9(8)V99.
+       02 BC-Buffer8 PIC XXXX.
+       *> the total extended dollar value of all reorders placed this run
+       02 BC-TotalReorderDollars PIC 9(8)V99.
+*> create a record for what needs to be read in from CustomerFile
+FD CustomerFile.
+*> the record contains all information on a customer given in the file including
+01 TempCustomer.   
+       *> the customer's ID number
+       02 CustomerID PIC 99999.
+       02 Buffer1 PIC X(5).
+       *> the customer's first and last name
+       02 CustomerName PIC X(23).
+       *> the customer's address (their street address, the city they live in, and the state/country they live in)
+       02 CustomerAddress PIC X(48).
+       *> and how much they owe from their previous order
+       02 AmtOwed PIC 999V99.
+*> create a record for what needs to be read in from InventoryFile
+FD InventoryFile.
+*> This record contains all information about an item in stock including
+01 Item.
+       *> its six digit ItemID
+       02 ItemID PIC 999999.
+       02 Buffer1 PIC X(5).
+       *> the item name
+       02 ItemName PIC X(25).
+       *> how many items are currently in stock
+       02 InStock PIC 99.
+       02 Buffer2 PIC X(5).
+       *> how many the store can have in stock before needing to reorder
+       02 MinStock PIC 99.
+       02 Buffer3 PIC X(5).
+       *> the price of the item
+       02 Price PIC 99.99.
+WORKING-STORAGE SECTION.
+*> holds the filename CustomerFile is currently opened against; customers.dat to read, or a temp
+*> filename while PersistMasterFiles rewrites the master so a crash mid-write can't truncate it
+01 CustomerFileName PIC X(30) VALUE "customers.dat".
+*> same as CustomerFileName, but for InventoryFile
+01 InventoryFileName PIC X(30) VALUE "inventory.dat".
+*> the real master filenames, used as the rename target once a temp file is fully written
+01 CustomerRealFileName PIC X(30) VALUE "customers.dat".
+01 InventoryRealFileName PIC X(30) VALUE "inventory.dat".
+*> the temp filenames PersistMasterFiles writes to before renaming them over the real masters
+01 CustomerTempFileName PIC X(30) VALUE "customers.dat.tmp".
+01 InventoryTempFileName PIC X(30) VALUE "inventory.dat.tmp".
+*> return code from CBL_RENAME_FILE; 0 means the rename succeeded
+01 RenameStatus PIC 9(4) COMP-5.
+*> create a variable to hold how many inventory items were actually loaded from inventory.dat
+01 InventoryTableCount PIC 999 VALUE 0.
+*> the Inventory table's OCCURS ceiling below, kept as its own data name so ReadInventory can check
+*> against it before growing the table; update both together if the ceiling ever changes
+01 InventoryTableMax PIC 999 VALUE 200.
+*> create up to 200 instances of an inventory record which contains
+01 Inventory OCCURS 1 TO 200 TIMES DEPENDING ON InventoryTableCount.
+       *> the item ID
+       02 ItemID PIC 999999.
+       02 Buffer1 PIC X(5).
+       *> the item name
+       02 ItemName PIC X(25).
+       *> the amount of the item in stock
+       02 InStock PIC 99.
+       02 Buffer2 PIC X(5).
+       *> the minimum amount the store could have before needing to order more
+       02 MinStock PIC 99.
+       02 Buffer3 PIC X(5).
+       *> the price of an individual unit of those items
+       02 Price PIC 99.99.
+*> create a variable to hold how many receiving records were actually loaded from Received.dat
+01 ReceivedTableCount PIC 999 VALUE 0.
+*> the VendorReceipt table's OCCURS ceiling below, kept as its own data name so ReadReceived can
+*> check against it before growing the table; update both together if the ceiling ever changes
+01 ReceivedTableMax PIC 999 VALUE 200.
+*> create up to 200 instances of a vendor-received-quantity record which contains
+01 VendorReceipt OCCURS 1 TO 200 TIMES DEPENDING ON ReceivedTableCount.
+       *> the item ID that was received
+       02 ItemID PIC 999999.
+       02 Buffer PIC X(5).
+       *> how many units the vendor actually shipped
+       02 ReceivedAmount PIC 9(3).
+*> create a variable to hold how many customers were actually loaded from customers.dat
+01 CustomerTableCount PIC 999 VALUE 0.
+*> the Customer table's OCCURS ceiling below, kept as its own data name so ReadCustomer can check
+*> against it before growing the table; update both together if the ceiling ever changes
+01 CustomerTableMax PIC 999 VALUE 100.
+*> create up to 100 instances of a customer record which contains
+01 Customer OCCURS 1 TO 100 TIMES DEPENDING ON CustomerTableCount.
+       *> the customer ID
+       02 CustomerID PIC 99999.
+       02 Buffer1 PIC X(5).
+       *> the customer's name which contains
+       02 CustomerName PIC X(23).
+       *> the customer's address which contains
+       02 CustomerAddress PiC X(48).
+       *> the amount the customer owes the store
+       02 AmtOwed PIC 999V99.
+*> create a counter variable to cycle through the array of Customers
+01 CustomerCount PIC 999 VALUE 1.
+*> create a counter variable to cycle through the array of Items
+01 InventoryCount PIC 999 Value 1.
+*> create a "boolean" flag to show whether the end of TransactionFile has been reached
+01 EndOfTransactions Pic A value 'N'.
+*> create a "boolean" flag to show whether the end of CustomerFile has been reached
+01 EndOfCustomers Pic A value 'N'.
+*> create a "boolean" flag to show whether the end of InventoryFile has been reached
+01 EndOfInventory Pic A value 'N'.
+*> create a "boolean" flag to show whether the end of Received.dat has been reached
+01 EndOfReceived Pic A value 'N'.
+*> create a "boolean" flag to show whether the end of InventoryOrder has been reached while reconciling receiving
+01 EndOfReconcile Pic A value 'N'.
+*> create a "boolean" flag to show whether the end of Errors.dat has been reached while tallying the batch control report
+01 EndOfErrorTally Pic A value 'N'.
+*> create a "boolean" flag to show whether the end of TransactionsProcessed.dat has been reached while tallying the batch control report
+01 EndOfPostedTally Pic A value 'N'.
+*> create a "boolean" value to store whether or not a received record was found for the current ItemID
+01 FoundReceived Pic A value 'N'.
+*> create a variable to store an index of a found item in the Received array
+01 StoredReceived Pic 999.
+*> create a "boolean" value to store whether or not you found the CustomerID in a transaction
+01 FoundCustomer Pic A value 'N'.
+*> create a "boolean" value to store whether or not you found the ItemID in a transaction
+01 FoundItem Pic A value 'N'.
+*> create a "boolean" value to store whether or not the DiscountCode in a transaction is one FindDiscount recognizes
+01 FoundDiscount Pic A value 'N'.
+*> the percentage of tempGross that CheckDiscountCode's recognized-code list prices a given DiscountCode
+*> at (e.g. .100 for 10% off); FindDiscount applies this directly, so CheckDiscountCode's EVALUATE is
+*> the one and only place a DiscountCode's meaning is defined
+01 DiscountPercent Pic V999 value 0.
+*> set by CheckDiscountCode when DiscountCode is the "buy three or more, get one free" code, whose
+*> discount is a flat Price rather than a percentage of tempGross
+01 DiscountIsFreeItem Pic A value 'N'.
+*> create a variable to store an index of a needed item in the Inventory array
+01 StoredItem Pic 999.
+*> create a variable to store an index of a needed Customer in the Customer array
+01 StoredCustomer Pic 999.
+*> create temporary decimals to perform calculations on
+01 tempPrice Pic 999v99.
+01 tempGross Pic 999v99.
+01 tempNet Pic 999v99.
+01 tempDiscount Pic 999v99.
+*> create a temporary field to build an ErrorReason that mentions more than one problem with a transaction
+01 tempErrorReason Pic X(70).
+*> create a "boolean" flag to show whether the end of InventoryOrder has been reached while printing the reorder summary
+01 EndOfReorders Pic A value 'N'.
+*> create a running total of the extended reorder cost for the reorder summary report
+01 ReorderGrandTotal Pic 9(6)V99 value 0.
+*> create a temporary field to hold one line's extended reorder cost
+01 tempReorderCost Pic 9(4)V99.
+*> how many transactions had already been read as of the last run's checkpoint (0 if none / a fresh run)
+01 RestartCount PIC 9(6) VALUE 0.
+*> how many transactions this run has read in total, counting any it restarted past
+01 TotalTransactionsRead PIC 9(6) VALUE 0.
+*> how many transactions have been read since the last checkpoint was written
+01 TransactionsSinceCheckpoint PIC 9(6) VALUE 0.
+*> write the lightweight checkpoint counter (just CheckpointData, one small record) every this many
+*> transactions. this must stay 1: TransactionProcess/ErrorFile/InventoryOrder are reopened EXTEND
+*> on restart and re-post every transaction after RestartCount, so the checkpoint has to be current
+*> as of the most recently written transaction or a restart after a crash duplicates whatever was
+*> written since the last checkpoint
+01 CheckpointInterval PIC 9(6) VALUE 1.
+*> how many transactions have posted since Customer/Inventory were last flushed to their master files
+01 TransactionsSinceMasterFlush PIC 9(6) VALUE 0.
+*> flush the (potentially large, req 008 raised the ceiling to 200/100 records) Customer/Inventory
+*> master files at this coarser interval instead of every transaction: PersistMasterFiles rewrites
+*> the whole table, so doing it on every transaction doesn't scale the way the rest of this backlog
+*> is explicitly trying to. a crash between flushes can lose up to this many transactions' worth of
+*> AmtOwed/InStock balance updates (the same "loses at most N transactions" tradeoff CheckpointInterval
+*> used to make for the output files) - it does NOT lose or duplicate any output record, since that's
+*> governed separately by CheckpointInterval/RestartCount
+01 MasterFlushInterval PIC 9(6) VALUE 25.
+*> counters accumulated for this run's batch control/audit trail report
+01 TransactionsPostedCount PIC 9(6) VALUE 0.
+01 RejectedCustomerCount PIC 9(6) VALUE 0.
+01 RejectedItemCount PIC 9(6) VALUE 0.
+01 RejectedBothCount PIC 9(6) VALUE 0.
+01 RejectedDiscountCount PIC 9(6) VALUE 0.
+01 TotalNetCostPosted PIC 9(8)V99 VALUE 0.
+PROCEDURE DIVISION.
+Perform ReadCustomer. *> read in the customer data
+Perform ReadInventory. *> read in the inventory data
+Perform ReadCheckpoint. *> see if a prior run left off partway through TransactionFile
+Open input TransactionFile.
+*> skip back over whatever transactions the prior run already finished before it checkpointed
+Move RestartCount to TotalTransactionsRead.
+perform RestartCount times
+    Read TransactionFile
+        AT END continue
+    end-read
+end-perform
+if RestartCount > 0 then
+    *> restarting mid-file: append to last run's partial output instead of overwriting it
+    open extend TransactionProcess
+    open extend ErrorFile
+    open extend InventoryOrder
+else
+    open output TransactionProcess
+    open output ErrorFile
+    open output InventoryOrder
+end-if
+   *> read and process every transaction in TransactionFile, however many there are
+   perform until EndOfTransactions = 'Y'
+       Perform ResetVariables *> assume that the next transaction is invlad
+       *> read in the next transaction
+       Read TransactionFile
+           AT END Move 'Y' to EndOfTransactions
+       end-read
+       if EndOfTransactions = 'N' then
+           Add 1 to TotalTransactionsRead
+           Add 1 to TransactionsSinceCheckpoint
+           Perform FindCustomer *> search for CustomerID in Transaction in the CusomerArray
+           Perform FindItem *> search for the ItemID in Transaction
+           Perform CheckDiscountCode *> make sure the DiscountCode is one FindDiscount knows how to price
+           *> if the CustomerID, ItemID, or DiscountCode is invalid
+           if FoundCustomer = 'N' or FoundItem = 'N' or FoundDiscount = 'N' then
+               Perform WriteError *> write the error data to Errors.dat
+           else
+               Perform AttemptOrder *> see if an inventory order needs to be placed
+               Perform InputTransactionInfo *> move Customer and Item information into ProcessedTransaction
+               Perform ComputePrices *> find the net and gross costs as well as the discount for the transaction
+               Write ProcessedTransaction
+           end-if
+           *> checkpoint every CheckpointInterval transactions so a restart never re-posts an
+           *> output record that's already on disk
+           Add 1 to TransactionsSinceMasterFlush
+           if TransactionsSinceCheckpoint >= CheckpointInterval then
+               Perform WriteCheckpoint
+               Move 0 to TransactionsSinceCheckpoint
+           end-if
+           *> flush the (much more expensive to rewrite) Customer/Inventory masters on a coarser interval
+           if TransactionsSinceMasterFlush >= MasterFlushInterval then
+               Perform PersistMasterFiles
+               Move 0 to TransactionsSinceMasterFlush
+           end-if
+       end-if
+   end-perform
+close InventoryOrder
+close ErrorFile
+close TransactionProcess
+Close TransactionFile.
+Perform PrintReorderSummary. *> join InventoryOrder.dat back against Inventory and print a purchasing summary
+Perform ReconcileReceiving. *> compare InventoryOrder.dat against Received.dat and flag short/over/missing shipments
+Perform PersistMasterFiles. *> write the updated AmtOwed/InStock balances back out so tomorrow's run sees today's activity
+Perform TallyBatchTotals. *> recompute posted/rejected/net-cost totals from the final files so a restarted run's figures reconcile
+Perform WriteBatchControl. *> record this run's control totals so a batch can be reconciled after the fact
+Perform ClearCheckpoint. *> the run finished cleanly, so the next run should start from scratch
+STOP RUN.
+*> reads in all customer data into the Customer array, sizing the table to whatever customers.dat
+*> actually contains, up to the table's CustomerTableMax ceiling
+ReadCustomer.
+   OPEN INPUT CustomerFile.
+       Perform until EndOfCustomers = 'Y'
+           if CustomerTableCount >= CustomerTableMax then
+               *> the table is full; stop growing it instead of reading past the end of Customer
+               Display "WARNING: customers.dat has more rows than the "
+                   CustomerTableMax " customers COBOL_Inventory.cob can hold; "
+                   "ignoring every row after the first " CustomerTableMax
+               Move 'Y' to EndOfCustomers
+           else
+               *> grow the table by one slot and try to read the next customer into it
+               Add 1 to CustomerTableCount
+               Read CustomerFile into Customer(CustomerTableCount)
+                   AT END
+                       *> the slot we just grew wasn't filled, so give it back
+                       Subtract 1 from CustomerTableCount
+                       Move 'Y' to EndOfCustomers
+               END-READ
+           end-if
+       End-perform
+   Close CustomerFile.
+*> reads in all inventory data into the Inventory array, sizing the table to whatever inventory.dat
+*> actually contains, up to the table's InventoryTableMax ceiling
+ReadInventory.
+    OPEN INPUT InventoryFile.
+       Perform until EndOfInventory = 'Y'
+           if InventoryTableCount >= InventoryTableMax then
+               *> the table is full; stop growing it instead of reading past the end of Inventory
+               Display "WARNING: inventory.dat has more rows than the "
+                   InventoryTableMax " items COBOL_Inventory.cob can hold; "
+                   "ignoring every row after the first " InventoryTableMax
+               Move 'Y' to EndOfInventory
+           else
+               *> grow the table by one slot and try to read the next item into it
+               Add 1 to InventoryTableCount
+               Read InventoryFile into Inventory(InventoryTableCount)
+                   AT END
+                       *> the slot we just grew wasn't filled, so give it back
+                       Subtract 1 from InventoryTableCount
+                       Move 'Y' to EndOfInventory
+               end-read
+           end-if
+       end-perform
+   close InventoryFile.
+*> reads in all vendor-received-quantity records into the Received array, sizing the table to
+*> whatever Received.dat actually contains, up to the table's ReceivedTableMax ceiling
+ReadReceived.
+    OPEN INPUT ReceivedFile.
+       Perform until EndOfReceived = 'Y'
+           if ReceivedTableCount >= ReceivedTableMax then
+               *> the table is full; stop growing it instead of reading past the end of VendorReceipt
+               Display "WARNING: Received.dat has more rows than the "
+                   ReceivedTableMax " items COBOL_Inventory.cob can hold; "
+                   "ignoring every row after the first " ReceivedTableMax
+               Move 'Y' to EndOfReceived
+           else
+               *> grow the table by one slot and try to read the next received record into it
+               Add 1 to ReceivedTableCount
+               Read ReceivedFile into VendorReceipt(ReceivedTableCount)
+                   AT END
+                       *> the slot we just grew wasn't filled, so give it back
+                       Subtract 1 from ReceivedTableCount
+                       Move 'Y' to EndOfReceived
+               end-read
+           end-if
+       end-perform
+   close ReceivedFile.
+*> reads InventoryOrder.dat back and compares each line against the vendor's Received.dat to flag short/over/missing shipments
+ReconcileReceiving.
+   Perform ReadReceived.
+   Move 'N' to EndOfReconcile.
+   Open input InventoryOrder.
+   Open output ReceivingExceptions.
+       Perform until EndOfReconcile = 'Y'
+           Read InventoryOrder
+               AT END Move 'Y' to EndOfReconcile
+           end-read
+           if EndOfReconcile = 'N' then
+               *> clear the record area so the buffer fields are spaces instead of leftover/uninitialized bytes
+               Initialize ExceptionData
+               *> look up whether this item was received at all
+               Move 'N' to FoundReceived
+               Set StoredReceived to 1
+               perform ReceivedTableCount times
+                   if ItemID in OrderData = ItemID in VendorReceipt(StoredReceived)
+                       Move 'Y' to FoundReceived
+                       exit perform
+                   end-if
+                   Add 1 to StoredReceived
+               end-perform
+               Move ItemID in OrderData to ItemID in ExceptionData
+               Move Amount in OrderData to OrderedAmount in ExceptionData
+               if FoundReceived = 'Y' then
+                   Move ReceivedAmount in VendorReceipt(StoredReceived) to ReceivedAmount in ExceptionData
+                   if ReceivedAmount in VendorReceipt(StoredReceived) < Amount in OrderData then
+                       Compute Variance in ExceptionData = Amount in OrderData - ReceivedAmount in VendorReceipt(StoredReceived)
+                       Move "SHORT" to ExceptionType in ExceptionData
+                       Write ExceptionData
+                   end-if
+                   if ReceivedAmount in VendorReceipt(StoredReceived) > Amount in OrderData then
+                       Compute Variance in ExceptionData = ReceivedAmount in VendorReceipt(StoredReceived) - Amount in OrderData
+                       Move "OVER" to ExceptionType in ExceptionData
+                       Write ExceptionData
+                   end-if
+               else
+                   Move 0 to ReceivedAmount in ExceptionData
+                   Move Amount in OrderData to Variance in ExceptionData
+                   Move "MISSING" to ExceptionType in ExceptionData
+                   Write ExceptionData
+               end-if
+           end-if
+       end-perform
+   Close InventoryOrder.
+   Close ReceivingExceptions.
+*> reads checkpoint.dat (if it exists) to find out how many transactions a prior, interrupted run already read
+ReadCheckpoint.
+   Move 0 to RestartCount.
+   Open input CheckpointFile.
+       Read CheckpointFile
+           AT END continue
+           NOT AT END Move CheckpointCount to RestartCount
+       end-read
+   Close CheckpointFile.
+*> writes how many transactions have been read/posted so far (a single small record - cheap to do
+*> every transaction), so a restart never re-posts an output record that's already on disk. this is
+*> deliberately decoupled from PersistMasterFiles, which is much more expensive and runs on its own,
+*> coarser MasterFlushInterval
+WriteCheckpoint.
+   Open output CheckpointFile.
+       *> clear the record area so no leftover/uninitialized bytes remain
+       Initialize CheckpointData.
+       Move TotalTransactionsRead to CheckpointCount.
+       Write CheckpointData.
+   Close CheckpointFile.
+*> resets the checkpoint to 0 once a run has completed successfully
+ClearCheckpoint.
+   Open output CheckpointFile.
+       *> clear the record area so no leftover/uninitialized bytes remain
+       Initialize CheckpointData.
+       Move 0 to CheckpointCount.
+       Write CheckpointData.
+   Close CheckpointFile.
+*> rewrites customers.dat and inventory.dat from the in-memory Customer and Inventory arrays so
+*> today's AmtOwed and InStock activity is what tomorrow's run reads back in. writes to a temp
+*> filename first and renames it over the real master once it's fully written, so a crash mid-write
+*> leaves the temp file truncated instead of the real customers.dat/inventory.dat (which a restart
+*> would otherwise load as ground truth, silently losing every customer/item after the cutoff)
+PersistMasterFiles.
+   Move CustomerTempFileName to CustomerFileName.
+   Open output CustomerFile.
+       Set CustomerCount to 1.
+       perform CustomerTableCount times
+           *> clear the record area so no leftover/uninitialized bytes remain
+           Initialize TempCustomer
+           Move CustomerID in Customer(CustomerCount) to CustomerID in TempCustomer
+           Move CustomerName in Customer(CustomerCount) to CustomerName in TempCustomer
+           Move CustomerAddress in Customer(CustomerCount) to CustomerAddress in TempCustomer
+           Move AmtOwed in Customer(CustomerCount) to AmtOwed in TempCustomer
+           Write TempCustomer
+           Add 1 to CustomerCount
+       end-perform
+   Close CustomerFile.
+   Call "CBL_RENAME_FILE" using CustomerTempFileName CustomerRealFileName
+       returning RenameStatus.
+   Move CustomerRealFileName to CustomerFileName.
+   Move InventoryTempFileName to InventoryFileName.
+   Open output InventoryFile.
+       Set InventoryCount to 1.
+       perform InventoryTableCount times
+           *> clear the record area so no leftover/uninitialized bytes remain
+           Initialize Item
+           Move ItemID in Inventory(InventoryCount) to ItemID in Item
+           Move ItemName in Inventory(InventoryCount) to ItemName in Item
+           Move InStock in Inventory(InventoryCount) to InStock in Item
+           Move MinStock in Inventory(InventoryCount) to MinStock in Item
+           Move Price in Inventory(InventoryCount) to Price in Item
+           Write Item
+           Add 1 to InventoryCount
+       end-perform
+   Close InventoryFile.
+   Call "CBL_RENAME_FILE" using InventoryTempFileName InventoryRealFileName
+       returning RenameStatus.
+   Move InventoryRealFileName to InventoryFileName.
+*> recomputes the posted/rejected/net-cost totals from the final contents of Errors.dat and
+*> TransactionsProcessed.dat instead of trusting in-process counters, which only cover this
+*> run's portion of the day and would under-report after a restart (TotalTransactionsRead
+*> doesn't have this problem: it's seeded from RestartCount, so it already covers the whole day)
+TallyBatchTotals.
+   Move 0 to TransactionsPostedCount.
+   Move 0 to RejectedCustomerCount.
+   Move 0 to RejectedItemCount.
+   Move 0 to RejectedBothCount.
+   Move 0 to RejectedDiscountCount.
+   Move 0 to TotalNetCostPosted.
+   Move 'N' to EndOfErrorTally.
+   Open input ErrorFile.
+       Perform until EndOfErrorTally = 'Y'
+           Read ErrorFile
+               AT END Move 'Y' to EndOfErrorTally
+           end-read
+           if EndOfErrorTally = 'N' then
+               Evaluate ErrorType in ErrorData
+                   When 'C' Add 1 to RejectedCustomerCount
+                   When 'P' Add 1 to RejectedItemCount
+                   When 'B' Add 1 to RejectedBothCount
+                   When 'D' Add 1 to RejectedDiscountCount
+               end-evaluate
+           end-if
+       end-perform
+   Close ErrorFile.
+   Move 'N' to EndOfPostedTally.
+   Open input TransactionProcess.
+       Perform until EndOfPostedTally = 'Y'
+           Read TransactionProcess
+               AT END Move 'Y' to EndOfPostedTally
+           end-read
+           if EndOfPostedTally = 'N' then
+               Add 1 to TransactionsPostedCount
+               *> NetCost is numeric-edited (it has a decimal point), so stage it through tempNet first
+               Move NetCost to tempNet
+               Add tempNet to TotalNetCostPosted
+           end-if
+       end-perform
+   Close TransactionProcess.
+*> writes this run's control totals (read/posted/rejected-by-type, net cost posted, and reorder dollars) to BatchControl.dat
+WriteBatchControl.
+   *> clear the record area so the buffer fields are spaces instead of leftover/uninitialized bytes
+   Initialize BatchControlRecord.
+   Move Function Current-Date(1:8) to BC-RunDate.
+   Move TotalTransactionsRead to BC-TransactionsRead.
+   Move TransactionsPostedCount to BC-TransactionsPosted.
+   Move RejectedCustomerCount to BC-RejectedCustomer.
+   Move RejectedItemCount to BC-RejectedItem.
+   Move RejectedBothCount to BC-RejectedBoth.
+   Move RejectedDiscountCount to BC-RejectedDiscount.
+   Move TotalNetCostPosted to BC-TotalNetCostPosted.
+   Move ReorderGrandTotal to BC-TotalReorderDollars.
+   Open output BatchControl.
+       Write BatchControlRecord.
+   Close BatchControl.
+*> resets the counters and found flags to start at the beginning of the array and assume a given transaction is invalid until proven otherwise
+ResetVariables.
+   *> reset CustomerCount to check the next transaction
+   Set CustomerCount to 1.
+   *> assume the CustomerID in the next transaction does not exist
+   Move 'N' to FoundCustomer.
+   *> reset the InventoryCount to check the next transaction
+   Set InventoryCount to 1.
+   *> assume the ItemID in the next transaction does not exist
+   Move 'N' to FoundItem.
+   *> assume the DiscountCode in the next transaction is not one FindDiscount recognizes
+   Move 'N' to FoundDiscount.
+*> attempts to find the CustomerID of Transaction in the CUstomer array
+FindCustomer.
+    perform CustomerTableCount times
+       *> check the CustomerID in the transaction against all CustomerIDs
+       if CustomerID in Transaction = CustomerID in Customer(CustomerCount) then
+           *> mark that the CustomerID has been found if it exists
+           Move 'Y' to FoundCustomer
+           *> store the index the found customer is at
+           Move CustomerCount to StoredCustomer
+       end-if
+       *> incriment CustomerCount
+       Add 1 to CustomerCount
+    end-perform.
+*> attempts to find the ItemID of Transaction in the Inventory array
+FindItem.
+    perform InventoryTableCount times
+       *> check the ItemID in the transaction against all ItemIDs
+       if ItemID in Transaction = ItemId in Inventory(InventoryCount)
+           *> mark that the ItemID has been found if it exists
+           Move 'Y' to FoundItem
+           *> store the index the cound item is at
+           Move InventoryCount to StoredItem
+       end-if
+       *> incriment InventoryCount
+       Add 1 to InventoryCount
+    end-perform.
+*> the single source of truth for which DiscountCodes exist and what they're worth: sets FoundDiscount
+*> for validation, and DiscountPercent/DiscountIsFreeItem for FindDiscount to price later once tempGross
+*> is known. A new promotional code only has to be added here - there's no second list to keep in sync
+CheckDiscountCode.
+    Move 'N' to DiscountIsFreeItem.
+    Evaluate DiscountCode in Transaction
+       When 'A' *> 10% off
+           Move 'Y' to FoundDiscount
+           Move .100 to DiscountPercent
+       When 'B' *> 20% off
+           Move 'Y' to FoundDiscount
+           Move .200 to DiscountPercent
+       When 'C' *> 25% off
+           Move 'Y' to FoundDiscount
+           Move .250 to DiscountPercent
+       When 'D' *> buy three or more and get one free
+           Move 'Y' to FoundDiscount
+           Move 'Y' to DiscountIsFreeItem
+       When 'E' *> buy 1 get 1 free
+           Move 'Y' to FoundDiscount
+           Move .500 to DiscountPercent
+       When 'Z' *> no discount
+           Move 'Y' to FoundDiscount
+           Move 0 to DiscountPercent
+       When Other *> an unrecognized / not-yet-priced promotional code
+           Move 'N' to FoundDiscount
+    end-evaluate.
+*> Writes a found error to Errors.dat, tracking a bad CustomerID and a bad ItemID independently
+WriteError.
+    *> clear the record area so the buffer fields are spaces instead of leftover/uninitialized bytes
+       Initialize ErrorData.
+    *> move CustomerID, ItemID, and Amount into the ErrorData record
+       move CustomerID in Transaction to CustomerID in ErrorData.
+       move ItemID in Transaction to ItemID in ErrorData.
+       move Amount in Transaction to Amount in ErrorData.
+       *> figure out which field(s) were bad and set the ErrorType and reason without either check overwriting the other
+       *> a bad CustomerID or ItemID takes priority over a bad DiscountCode for ErrorType/the batch control tally,
+       *> but if the DiscountCode was also bad the reason text says so, so one rejection reports every problem found
+       if FoundCustomer = 'N' and FoundItem = 'N' then
+           move 'B' to ErrorType in ErrorData
+           move "Invalid CustomerID and invalid ItemID" to ErrorReason in ErrorData
+       else
+           if FoundCustomer = 'N' then
+               move 'C' to ErrorType in ErrorData
+               move "Invalid CustomerID" to ErrorReason in ErrorData
+           end-if
+           if FoundItem = 'N' then
+               move 'P' to ErrorType in ErrorData
+               move "Invalid ItemID" to ErrorReason in ErrorData
+           end-if
+           if FoundCustomer = 'Y' and FoundItem = 'Y' and FoundDiscount = 'N' then
+               move 'D' to ErrorType in ErrorData
+               move "Unrecognized DiscountCode" to ErrorReason in ErrorData
+           end-if
+       end-if.
+       if FoundDiscount = 'N' and (FoundCustomer = 'N' or FoundItem = 'N') then
+           move spaces to tempErrorReason
+           *> ErrorReason/tempErrorReason are sized for the worst case (both IDs bad and a bad
+           *> DiscountCode, 67 characters), so ON OVERFLOW should be unreachable; it's here only
+           *> so a future, longer reason string truncates loudly instead of silently
+           string ErrorReason in ErrorData delimited by "  "
+               " and unrecognized DiscountCode" delimited by size
+               into tempErrorReason
+               on overflow
+                   display "WARNING: ErrorReason truncated for CustomerID " CustomerID in ErrorData
+           end-string
+           move tempErrorReason to ErrorReason in ErrorData
+       end-if.
+       Write ErrorData.
+*> prices the discount for a given order using the DiscountPercent/DiscountIsFreeItem that
+*> CheckDiscountCode already worked out for this transaction's DiscountCode - CheckDiscountCode
+*> is the only place that lists what a DiscountCode means, so this can't drift out of sync with it
+FindDiscount.
+    if DiscountIsFreeItem = 'Y'
+        Move Price in Inventory(StoredItem) to tempDiscount
+    else
+        Compute tempDiscount = tempGross * DiscountPercent
+    end-if.
+    Move tempDiscount to Discount.
+*> determines if an inventory order needs to be placed and places it if necessary
+AttemptOrder.
+    *> clear the record area so the buffer fields are spaces instead of leftover/uninitialized bytes
+    Initialize OrderData.
+    *> find the amount of stock after the transaction is placed
+    Subtract Amount in Transaction from InStock in Inventory(StoredItem).
+    *> find the amount that needs to be ordered based on the MinStock and what the current sock is
+    *> if min stock is 1
+    if MinStock in Inventory(StoredItem) = 1
+       *> order enough to have 3
+       Compute Amount in OrderData = 3 - InStock in Inventory(StoredItem)
+    else 
+       *> if min stock is between 2 and 5
+       if MinStock in Inventory(StoredItem) >= 2 and MinStock in Inventory(StoredItem) <= 5
+           *> order enough to have 6
+           Compute Amount in OrderData = 6 - InStock in Inventory(StoredItem)
+       else 
+           *> if min stock is between 6 and 10
+           if MinStock in Inventory(StoredItem) >= 6 and MinStock in Inventory(StoredItem) <= 10
+               *> order enough to have 12
+               Compute Amount in OrderData = 12 - InStock in Inventory(StoredItem)
+           else
+               *> if min stock is between 11 and 20
+               if MinStock in Inventory(StoredItem) >= 11 and MinStock in Inventory(StoredItem) <= 20
+                   *> order enough to have 25
+                   Compute Amount in OrderData = 25 - InStock in Inventory(StoredItem)
+               else 
+                   *> otherwise order enough to have 30
+                   Compute Amount in OrderData = 30 - InStock in Inventory(StoredItem)
+           end-if
+       end-if
+   end-if.
+   *> record the stock on hand before the reorder amount is added back in
+   Move InStock in Inventory(StoredItem) to OldInStock in OrderData.
+   *> add the ordered stock to the store stock
+   Add Amount in OrderData to InStock in Inventory(StoredItem).
+   *> move the ItemID of the ordered item into OrderData
+   Move ItemID in Inventory(StoredItem) to ItemID in OrderData.
+   *> if you need to order anything, write the order to InventoryOrder.dat
+   if Amount in OrderData > 0
+       write OrderData
+   end-if.
+*> reads InventoryOrder.dat back and joins it against the Inventory array to print a purchasing-ready reorder summary
+PrintReorderSummary.
+   Move 'N' to EndOfReorders.
+   Move 0 to ReorderGrandTotal.
+   Open input InventoryOrder.
+   Open output ReorderSummary.
+       Perform until EndOfReorders = 'Y'
+           Read InventoryOrder
+               AT END Move 'Y' to EndOfReorders
+           end-read
+           if EndOfReorders = 'N' then
+               *> find the item in the Inventory array that this reorder line belongs to
+               Move 'N' to FoundItem
+               perform InventoryTableCount times
+                   if ItemID in OrderData = ItemID in Inventory(InventoryCount)
+                       Move 'Y' to FoundItem
+                       Move InventoryCount to StoredItem
+                   end-if
+                   Add 1 to InventoryCount
+               end-perform
+               Set InventoryCount to 1
+               if FoundItem = 'Y' then
+                   Initialize ReorderSummaryLine
+                   Move ItemID in OrderData to RS-ItemID
+                   Move ItemName in Inventory(StoredItem) to RS-ItemName
+                   Move OldInStock in OrderData to RS-OldInStock
+                   Move Amount in OrderData to RS-Amount
+                   Move Price in Inventory(StoredItem) to RS-Price
+                   Move Price in Inventory(StoredItem) to tempPrice
+                   Compute tempReorderCost = Amount in OrderData * tempPrice
+                   Move tempReorderCost to RS-ReorderCost
+                   Add tempReorderCost to ReorderGrandTotal
+                   Write ReorderSummaryLine
+               end-if
+           end-if
+       end-perform
+       *> write a grand total line, reusing the item name field to label it
+       Initialize ReorderSummaryLine
+       Move 0 to RS-ItemID
+       Move "GRAND TOTAL" to RS-ItemName
+       Move 0 to RS-OldInStock
+       Move 0 to RS-Amount
+       Move 0 to RS-Price
+       Move ReorderGrandTotal to RS-ReorderCost
+       Write ReorderSummaryLine
+   Close InventoryOrder.
+   Close ReorderSummary.
+InputTransactionInfo.
+    *> clear the record area so the buffer fields are spaces instead of leftover/uninitialized bytes
+    Initialize ProcessedTransaction.
+    *> move the CustomerID so the customer statement report can group by it
+    Move CustomerID in Customer(StoredCustomer) to CustomerID in ProcessedTransaction.
+    *> move the found CustomerName and CustoemrAddress into the processed transaction
+    Move CustomerName in Customer(StoredCustomer) to CustomerName in ProcessedTransaction.
+    Move CustomerAddress in Customer(StoredCustomer) to CustomerAddress in ProcessedTransaction.
+    *> move the found ItemName into the proccessed transaction
+    Move ItemName in Inventory(StoredItem) to ItemName in ProcessedTransaction.
+    *> move the amount of items ordered into the processed transaction
+    Move Amount in Transaction to Amount in ProcessedTransaction.
+    *> move the price of the item into a temporary variable to do arithmetic in
+    Move Price in Inventory(StoredItem) to tempPrice.
+*> computes the GrossCost, NetCost, Discount, and Owed for the processed transaction
+ComputePrices.
+    *> calculate the gross cost of the transaction by multiplying the price by the amount ordered
+    Compute tempGross =  tempPrice * Amount in Transaction.
+    Move tempGross to GrossCost.
+    *> decide discount based on the value of DiscountCode
+    Perform FindDiscount.
+    *> calculate the net cost by subtracting the discount from the gross cost
+    Compute tempNet = tempGross - tempDiscount.
+    Move tempNet to NetCost.
+    *> determine how much the customer now owes
+    Add tempNet to AmtOwed in Customer(StoredCustomer).
+    *> store the new amclearount owed in the processed transaction
+    Move AmtOwed in Customer(StoredCustomer) to Owed.
