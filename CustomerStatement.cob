@@ -0,0 +1,158 @@
+       >>SOURCE FORMAT FREE
+*> Customer Statement report
+*> Reads TransactionsProcessed.dat (written by Program2) and produces one
+*> statement per CustomerID, sorted by CustomerID, with a page break between
+*> customers and a running total that lines up with each transaction's own
+*> Owed figure (which Program2 already keeps as that customer's running
+*> balance as transactions are posted).
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CustomerStatement.
+AUTHOR. Adam Buerger.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       *> create a file reader to view the processed transactions written by Program2
+       SELECT TransactionProcess ASSIGN TO "TransactionsProcessed.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+       *> create a work file to sort the processed transactions by CustomerID
+       SELECT SortWork ASSIGN TO "sortwork.tmp".
+       *> create a file to write the customer statements to
+       SELECT StatementFile ASSIGN TO "CustomerStatements.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+*> create a record to hold processed transaction information which contains
+FD TransactionProcess.
+01 ProcessedTransaction.
+       *> the CustomerID the order belongs to
+       02 CustomerID PIC 99999.
+       02 Buffer5 PIC XXXX.
+       *> Customer's name
+       02 CustomerName PIC A(18).
+       *> customer address which contains
+       02 CustomerAddress PIC X(48).
+       *> the item name
+       02 ItemName PIC X(24).
+       *> the amount of the item ordered
+       02 Amount PIC 9.
+       02 Buffer1 PIC XXXX.
+       *> the cost of an individual item multiplied by the amount ordered
+       02 GrossCost PIC 999.99.
+       02 Buffer2 PIC XXXX.
+       *> the amount discounted
+       02 Discount PIC 999.99.
+       02 Buffer3 PIC XXXX.
+       *> the gross cost minus the discount
+       02 NetCost PIC 999.99.
+       02 Buffer4 PIC XXXX.
+       *> the amount the customer now owes
+       02 Owed PIC 999.99.
+*> create a sort work record with the same layout as ProcessedTransaction, keyed on CustomerID
+SD SortWork.
+01 SortedTransaction.
+       02 CustomerID PIC 99999.
+       02 Buffer5 PIC XXXX.
+       02 CustomerName PIC A(18).
+       02 CustomerAddress PIC X(48).
+       02 ItemName PIC X(24).
+       02 Amount PIC 9.
+       02 Buffer1 PIC XXXX.
+       02 GrossCost PIC 999.99.
+       02 Buffer2 PIC XXXX.
+       02 Discount PIC 999.99.
+       02 Buffer3 PIC XXXX.
+       02 NetCost PIC 999.99.
+       02 Buffer4 PIC XXXX.
+       02 Owed PIC 999.99.
+*> create a record to hold one printed line of the customer statement report
+FD StatementFile.
+01 StatementLine PIC X(100).
+WORKING-STORAGE SECTION.
+*> create a "boolean" flag to show whether the sorted transactions have all been read
+01 EndOfSorted PIC A VALUE 'N'.
+*> create a "boolean" flag to show this is the first statement group, so no page break is printed before it
+01 FirstGroup PIC A VALUE 'Y'.
+*> create a variable to remember the CustomerID of the statement currently being printed
+01 CurrentCustomerID PIC 99999 VALUE ZEROS.
+*> create a printable separator line used as the page break between customer statements
+*> (a raw form-feed byte is rejected by GnuCOBOL's LINE SEQUENTIAL writer with status 71)
+01 PageBreakLine PIC X(100) VALUE ALL "=".
+*> create edited fields used to lay out numbers in the printed statement lines
+01 DispCustomerID PIC ZZZZ9.
+01 DispAmount PIC Z9.
+01 DispGross PIC ZZZ.99.
+01 DispDiscount PIC ZZZ.99.
+01 DispNet PIC ZZZ.99.
+01 DispOwed PIC ZZZ.99.
+PROCEDURE DIVISION.
+Open output StatementFile.
+    Sort SortWork on ascending key CustomerID in SortedTransaction
+        using TransactionProcess
+        output procedure is ProduceStatements.
+Close StatementFile.
+STOP RUN.
+*> reads the sorted transactions and writes one statement per CustomerID, with a page break between customers
+ProduceStatements.
+    Perform until EndOfSorted = 'Y'
+        Return SortWork
+            AT END Move 'Y' to EndOfSorted
+        end-return
+        if EndOfSorted = 'N' then
+            if FirstGroup = 'Y' or CustomerID in SortedTransaction not = CurrentCustomerID then
+                if FirstGroup = 'N' then
+                    *> page break between one customer's statement and the next
+                    Move spaces to StatementLine
+                    Write StatementLine
+                    Move PageBreakLine to StatementLine
+                    Write StatementLine
+                    Move spaces to StatementLine
+                    Write StatementLine
+                end-if
+                Move 'N' to FirstGroup
+                Move CustomerID in SortedTransaction to CurrentCustomerID
+                Perform WriteStatementHeader
+            end-if
+            Perform WriteStatementLine
+        end-if
+    end-perform.
+*> writes the header lines that start a new customer's statement
+WriteStatementHeader.
+    Move CustomerID in SortedTransaction to DispCustomerID.
+    Move spaces to StatementLine.
+    String "CUSTOMER STATEMENT - CustomerID: " DispCustomerID
+        delimited by size into StatementLine.
+    Write StatementLine.
+    Move CustomerName in SortedTransaction to StatementLine.
+    Write StatementLine.
+    Move CustomerAddress in SortedTransaction to StatementLine.
+    Write StatementLine.
+    Move spaces to StatementLine.
+    String "Item" delimited by size
+        "                              " delimited by size
+        "Qty" delimited by size
+        "   Gross  Discount     Net     Owed" delimited by size
+        into StatementLine.
+    Write StatementLine.
+*> writes one transaction line of the current customer's statement
+WriteStatementLine.
+    Move Amount in SortedTransaction to DispAmount.
+    Move GrossCost in SortedTransaction to DispGross.
+    Move Discount in SortedTransaction to DispDiscount.
+    Move NetCost in SortedTransaction to DispNet.
+    Move Owed in SortedTransaction to DispOwed.
+    Move spaces to StatementLine.
+    String ItemName in SortedTransaction delimited by size
+        "  " delimited by size
+        DispAmount delimited by size
+        "  " delimited by size
+        DispGross delimited by size
+        "  " delimited by size
+        DispDiscount delimited by size
+        "  " delimited by size
+        DispNet delimited by size
+        "  " delimited by size
+        DispOwed delimited by size
+        into StatementLine.
+    Write StatementLine.
